@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARDRISK.
+       AUTHOR. CREDIT-CARD-SYSTEM.
+       DATE-WRITTEN. 2026-08-08.
+
+      *****************************************************************
+      * Over-limit and delinquency report                             *
+      * Reads every CARD-RECORD in CARDDATA.DAT once and prints two   *
+      * sections: cards already over CR-CREDIT-LIMIT (sorted by how   *
+      * far over they are) and cards that are not over limit today    *
+      * but whose next cycle's interest, at the same monthly-rate     *
+      * formula CALCULATE-INTEREST uses, would push them over.        *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-FILE ASSIGN TO "CARDDATA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RISK-REPORT-FILE ASSIGN TO "RISKRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-FILE.
+       01  CARD-RECORD.
+           05  CR-CARD-NUMBER       PIC X(16).
+           05  CR-CARDHOLDER-NAME   PIC X(30).
+           05  CR-BALANCE           PIC 9(7)V99.
+           05  CR-CREDIT-LIMIT      PIC 9(7)V99.
+           05  CR-APR               PIC 99V99.
+           05  CR-PIN-HASH          PIC 9(4).
+
+       FD  RISK-REPORT-FILE.
+       01  RISK-REPORT-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CARD-EOF              PIC X VALUE 'N'.
+       01  WS-MAX-CARDS             PIC 9(5) VALUE 500.
+       01  WS-TABLE-INDEX           PIC 9(5).
+       01  WS-COMPARE-INDEX         PIC 9(5).
+       01  WS-HOLD-CARD             PIC X(73).
+
+       01  WS-OVER-LIMIT-COUNT      PIC 9(5) VALUE ZERO.
+       01  WS-AT-RISK-COUNT         PIC 9(5) VALUE ZERO.
+
+       01  WS-MONTHLY-RATE          PIC 9V9999.
+       01  WS-INTEREST-CHARGE       PIC 9(5)V99.
+       01  WS-PROJECTED-BALANCE     PIC 9(7)V99.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISPLAY-BALANCE   PIC Z,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-LIMIT     PIC Z,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-OVER      PIC Z,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-PROJECTED PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-CARD-TABLE.
+           05  WS-CARD-ENTRY OCCURS 500 TIMES.
+               10  WS-ENTRY-CARD-NUMBER     PIC X(16).
+               10  WS-ENTRY-CARDHOLDER-NAME PIC X(30).
+               10  WS-ENTRY-BALANCE         PIC 9(7)V99.
+               10  WS-ENTRY-LIMIT           PIC 9(7)V99.
+               10  WS-ENTRY-OVER-AMOUNT     PIC S9(7)V99.
+
+       01  WS-AT-RISK-TABLE.
+           05  WS-RISK-ENTRY OCCURS 500 TIMES.
+               10  WS-RISK-CARD-NUMBER      PIC X(16).
+               10  WS-RISK-CARDHOLDER-NAME  PIC X(30).
+               10  WS-RISK-BALANCE          PIC 9(7)V99.
+               10  WS-RISK-LIMIT            PIC 9(7)V99.
+               10  WS-RISK-PROJECTED        PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-REPORT
+           PERFORM SCAN-ALL-CARDS
+           PERFORM SORT-OVER-LIMIT-TABLE
+           PERFORM WRITE-OVER-LIMIT-SECTION
+           PERFORM WRITE-AT-RISK-SECTION
+           PERFORM FINALIZE-REPORT
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN OUTPUT RISK-REPORT-FILE
+
+           MOVE SPACES TO RISK-REPORT-LINE
+           STRING "CREDIT CARD OVER-LIMIT AND DELINQUENCY REPORT"
+               DELIMITED BY SIZE INTO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE
+
+           MOVE ALL "=" TO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE
+
+           MOVE SPACES TO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE.
+
+       SCAN-ALL-CARDS.
+           OPEN INPUT CARD-FILE
+           MOVE 'N' TO WS-CARD-EOF
+
+           PERFORM UNTIL WS-CARD-EOF = 'Y'
+               READ CARD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CARD-EOF
+                   NOT AT END
+                       PERFORM EVALUATE-ONE-CARD
+               END-READ
+           END-PERFORM
+
+           CLOSE CARD-FILE.
+
+       EVALUATE-ONE-CARD.
+           IF CR-BALANCE > CR-CREDIT-LIMIT
+               PERFORM ADD-OVER-LIMIT-ENTRY
+           ELSE
+               COMPUTE WS-MONTHLY-RATE = CR-APR / 100 / 12
+               COMPUTE WS-INTEREST-CHARGE =
+                   CR-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-PROJECTED-BALANCE =
+                   CR-BALANCE + WS-INTEREST-CHARGE
+               IF WS-PROJECTED-BALANCE > CR-CREDIT-LIMIT
+                   PERFORM ADD-AT-RISK-ENTRY
+               END-IF
+           END-IF.
+
+       ADD-OVER-LIMIT-ENTRY.
+           IF WS-OVER-LIMIT-COUNT < WS-MAX-CARDS
+               ADD 1 TO WS-OVER-LIMIT-COUNT
+               MOVE CR-CARD-NUMBER TO
+                   WS-ENTRY-CARD-NUMBER(WS-OVER-LIMIT-COUNT)
+               MOVE CR-CARDHOLDER-NAME TO
+                   WS-ENTRY-CARDHOLDER-NAME(WS-OVER-LIMIT-COUNT)
+               MOVE CR-BALANCE TO
+                   WS-ENTRY-BALANCE(WS-OVER-LIMIT-COUNT)
+               MOVE CR-CREDIT-LIMIT TO
+                   WS-ENTRY-LIMIT(WS-OVER-LIMIT-COUNT)
+               COMPUTE WS-ENTRY-OVER-AMOUNT(WS-OVER-LIMIT-COUNT) =
+                   CR-BALANCE - CR-CREDIT-LIMIT
+           END-IF.
+
+       ADD-AT-RISK-ENTRY.
+           IF WS-AT-RISK-COUNT < WS-MAX-CARDS
+               ADD 1 TO WS-AT-RISK-COUNT
+               MOVE CR-CARD-NUMBER TO
+                   WS-RISK-CARD-NUMBER(WS-AT-RISK-COUNT)
+               MOVE CR-CARDHOLDER-NAME TO
+                   WS-RISK-CARDHOLDER-NAME(WS-AT-RISK-COUNT)
+               MOVE CR-BALANCE TO
+                   WS-RISK-BALANCE(WS-AT-RISK-COUNT)
+               MOVE CR-CREDIT-LIMIT TO
+                   WS-RISK-LIMIT(WS-AT-RISK-COUNT)
+               MOVE WS-PROJECTED-BALANCE TO
+                   WS-RISK-PROJECTED(WS-AT-RISK-COUNT)
+           END-IF.
+
+      *    Simple descending-by-over-amount bubble sort. The table is
+      *    small (one entry per card currently over limit) so a bubble
+      *    sort keeps this readable rather than reaching for a more
+      *    elaborate sort for what is, in practice, a short list.
+       SORT-OVER-LIMIT-TABLE.
+           IF WS-OVER-LIMIT-COUNT > 1
+               PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                       UNTIL WS-TABLE-INDEX > WS-OVER-LIMIT-COUNT - 1
+                   PERFORM VARYING WS-COMPARE-INDEX FROM 1 BY 1
+                       UNTIL WS-COMPARE-INDEX >
+                           WS-OVER-LIMIT-COUNT - WS-TABLE-INDEX
+                       IF WS-ENTRY-OVER-AMOUNT(WS-COMPARE-INDEX) <
+                           WS-ENTRY-OVER-AMOUNT(WS-COMPARE-INDEX + 1)
+                           PERFORM SWAP-TABLE-ENTRIES
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       SWAP-TABLE-ENTRIES.
+           MOVE WS-CARD-ENTRY(WS-COMPARE-INDEX) TO WS-HOLD-CARD
+           MOVE WS-CARD-ENTRY(WS-COMPARE-INDEX + 1) TO
+               WS-CARD-ENTRY(WS-COMPARE-INDEX)
+           MOVE WS-HOLD-CARD TO WS-CARD-ENTRY(WS-COMPARE-INDEX + 1).
+
+       WRITE-OVER-LIMIT-SECTION.
+           MOVE SPACES TO RISK-REPORT-LINE
+           STRING "CARDS OVER CREDIT LIMIT (worst first)"
+               DELIMITED BY SIZE INTO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE
+
+           MOVE ALL "-" TO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE
+
+           IF WS-OVER-LIMIT-COUNT = ZERO
+               MOVE SPACES TO RISK-REPORT-LINE
+               STRING "  None"
+                   DELIMITED BY SIZE INTO RISK-REPORT-LINE
+               WRITE RISK-REPORT-LINE
+           ELSE
+               PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                       UNTIL WS-TABLE-INDEX > WS-OVER-LIMIT-COUNT
+                   PERFORM WRITE-ONE-OVER-LIMIT-LINE
+               END-PERFORM
+           END-IF
+
+           MOVE SPACES TO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE.
+
+       WRITE-ONE-OVER-LIMIT-LINE.
+           MOVE WS-ENTRY-BALANCE(WS-TABLE-INDEX) TO WS-DISPLAY-BALANCE
+           MOVE WS-ENTRY-LIMIT(WS-TABLE-INDEX) TO WS-DISPLAY-LIMIT
+           MOVE WS-ENTRY-OVER-AMOUNT(WS-TABLE-INDEX) TO WS-DISPLAY-OVER
+
+           MOVE SPACES TO RISK-REPORT-LINE
+           STRING "Card: " WS-ENTRY-CARD-NUMBER(WS-TABLE-INDEX)(1:4)
+               "-****-****-"
+               WS-ENTRY-CARD-NUMBER(WS-TABLE-INDEX)(13:4)
+               " Name: " WS-ENTRY-CARDHOLDER-NAME(WS-TABLE-INDEX)
+               DELIMITED BY SIZE INTO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE
+
+           MOVE SPACES TO RISK-REPORT-LINE
+           STRING "  Balance: $" WS-DISPLAY-BALANCE
+               " Limit: $" WS-DISPLAY-LIMIT
+               " Over By: $" WS-DISPLAY-OVER
+               DELIMITED BY SIZE INTO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE.
+
+       WRITE-AT-RISK-SECTION.
+           MOVE SPACES TO RISK-REPORT-LINE
+           STRING "CARDS AT RISK OF GOING OVER LIMIT NEXT CYCLE"
+               DELIMITED BY SIZE INTO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE
+
+           MOVE ALL "-" TO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE
+
+           IF WS-AT-RISK-COUNT = ZERO
+               MOVE SPACES TO RISK-REPORT-LINE
+               STRING "  None"
+                   DELIMITED BY SIZE INTO RISK-REPORT-LINE
+               WRITE RISK-REPORT-LINE
+           ELSE
+               PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                       UNTIL WS-TABLE-INDEX > WS-AT-RISK-COUNT
+                   PERFORM WRITE-ONE-AT-RISK-LINE
+               END-PERFORM
+           END-IF.
+
+       WRITE-ONE-AT-RISK-LINE.
+           MOVE WS-RISK-BALANCE(WS-TABLE-INDEX) TO WS-DISPLAY-BALANCE
+           MOVE WS-RISK-LIMIT(WS-TABLE-INDEX) TO WS-DISPLAY-LIMIT
+           MOVE WS-RISK-PROJECTED(WS-TABLE-INDEX) TO
+               WS-DISPLAY-PROJECTED
+
+           MOVE SPACES TO RISK-REPORT-LINE
+           STRING "Card: " WS-RISK-CARD-NUMBER(WS-TABLE-INDEX)(1:4)
+               "-****-****-"
+               WS-RISK-CARD-NUMBER(WS-TABLE-INDEX)(13:4)
+               " Name: " WS-RISK-CARDHOLDER-NAME(WS-TABLE-INDEX)
+               DELIMITED BY SIZE INTO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE
+
+           MOVE SPACES TO RISK-REPORT-LINE
+           STRING "  Balance: $" WS-DISPLAY-BALANCE
+               " Limit: $" WS-DISPLAY-LIMIT
+               DELIMITED BY SIZE INTO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE
+
+           MOVE SPACES TO RISK-REPORT-LINE
+           STRING "  Projected Next Cycle: $" WS-DISPLAY-PROJECTED
+               DELIMITED BY SIZE INTO RISK-REPORT-LINE
+           WRITE RISK-REPORT-LINE.
+
+       FINALIZE-REPORT.
+           CLOSE RISK-REPORT-FILE
+           DISPLAY "Risk report complete. " WS-OVER-LIMIT-COUNT
+               " over limit, " WS-AT-RISK-COUNT " at risk next cycle."
+           DISPLAY "See RISKRPT.TXT for details.".
