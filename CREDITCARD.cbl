@@ -8,9 +8,16 @@
        FILE-CONTROL.
            SELECT CARD-FILE ASSIGN TO "CARDDATA.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT STATEMENT-FILE ASSIGN TO "STATEMENT.TXT"
+           SELECT STATEMENT-FILE ASSIGN DYNAMIC WS-STATEMENT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
-               
+           SELECT CARD-LIST-FILE ASSIGN DYNAMIC WS-BATCH-PARM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CL-STATUS.
+           SELECT VALIDATION-REPORT-FILE ASSIGN TO "CCVALID.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INTEREST-REPORT-FILE ASSIGN TO "CCINTRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CARD-FILE.
@@ -20,10 +27,20 @@
            05  CR-BALANCE           PIC 9(7)V99.
            05  CR-CREDIT-LIMIT      PIC 9(7)V99.
            05  CR-APR               PIC 99V99.
-           
+           05  CR-PIN-HASH          PIC 9(4).
+
        FD  STATEMENT-FILE.
        01  STATEMENT-LINE           PIC X(80).
-       
+
+       FD  CARD-LIST-FILE.
+       01  CARD-LIST-RECORD         PIC X(16).
+
+       FD  VALIDATION-REPORT-FILE.
+       01  VALIDATION-REPORT-LINE   PIC X(80).
+
+       FD  INTEREST-REPORT-FILE.
+       01  INTEREST-REPORT-LINE     PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-CARD-DETAILS.
            05  WS-CARD-NUMBER       PIC X(16).
@@ -31,7 +48,8 @@
            05  WS-BALANCE           PIC 9(7)V99.
            05  WS-CREDIT-LIMIT      PIC 9(7)V99.
            05  WS-APR               PIC 99V99.
-           
+           05  WS-STORED-PIN-HASH   PIC 9(4).
+
        01  WS-VALIDATION-FIELDS.
            05  WS-CARD-VALID        PIC X VALUE 'N'.
            05  WS-DIGIT             PIC 9.
@@ -40,17 +58,54 @@
            05  WS-DOUBLE-DIGIT      PIC 99.
            05  WS-POSITION          PIC 99.
            05  WS-DIGIT-COUNT       PIC 99.
-           
+
+      *    Cardholder PIN authentication. A card's PIN is never
+      *    stored in the clear - CR-PIN-HASH on file is the result of
+      *    COMPUTE-PIN-HASH salted with that card's own number and
+      *    mixed with WS-PIN-SYSTEM-KEY, a value compiled into this
+      *    program and never written to CARDDATA.DAT, so recovering a
+      *    PIN from a copy of the data file alone (without also
+      *    knowing the key and reversing the non-linear mixing step)
+      *    is not a one-line calculation the way a straight salted
+      *    linear formula would be. This is still a legacy-style
+      *    obfuscation, not a modern cryptographic hash - it does not
+      *    belong in front of anything more sensitive than the account
+      *    lookups this system already gates on it.
+       01  WS-PIN-FIELDS.
+           05  WS-PIN                PIC 9(4).
+           05  WS-PIN-HASH           PIC 9(4).
+           05  WS-CARD-SALT          PIC 9(4).
+           05  WS-PIN-MIX            PIC 9(9).
+           05  WS-PIN-VALID          PIC X VALUE 'N'.
+
+      *    System-level key mixed into COMPUTE-PIN-HASH. Compiled into
+      *    the program, not derivable from the card number and never
+      *    persisted to CARDDATA.DAT.
+       01  WS-PIN-SYSTEM-KEY         PIC 9(4) VALUE 7331.
+
        01  WS-INTEREST-FIELDS.
            05  WS-MONTHLY-RATE      PIC 9V9999.
            05  WS-INTEREST-CHARGE   PIC 9(5)V99.
            05  WS-NEW-BALANCE       PIC 9(7)V99.
-           
+
+       01  WS-PAYMENT-FIELDS.
+           05  WS-MIN-PAYMENT-PCT   PIC V99 VALUE .02.
+           05  WS-MIN-PAYMENT-FLOOR PIC 9(3)V99 VALUE 25.00.
+           05  WS-MIN-PAYMENT       PIC 9(7)V99.
+           05  WS-USER-PAYMENT      PIC 9(7)V99.
+           05  WS-PAYOFF-MONTHS-MIN PIC 9(4).
+           05  WS-PAYOFF-MONTHS-USR PIC 9(4).
+           05  WS-PAYOFF-TOO-LONG   PIC X VALUE 'N'.
+           05  WS-PROJ-PAYMENT      PIC 9(7)V99.
+           05  WS-PROJ-BALANCE      PIC S9(7)V99.
+           05  WS-PROJ-MONTHS       PIC 9(4).
+
        01  WS-DISPLAY-FIELDS.
            05  WS-DISPLAY-BALANCE   PIC Z,ZZZ,ZZ9.99.
            05  WS-DISPLAY-LIMIT     PIC Z,ZZZ,ZZ9.99.
            05  WS-DISPLAY-INTEREST  PIC ZZ,ZZ9.99.
            05  WS-DISPLAY-APR       PIC Z9.99.
+           05  WS-DISPLAY-PAYMENT   PIC ZZ,ZZ9.99.
            
        01  WS-DATE-TIME.
            05  WS-CURRENT-DATE.
@@ -61,15 +116,230 @@
                10  WS-HOUR          PIC 99.
                10  WS-MINUTE        PIC 99.
                
+       01  WS-STATEMENT-FILENAME    PIC X(40).
+       01  WS-STATEMENT-CARD-ID     PIC X(16).
        01  WS-EOF                   PIC X VALUE 'N'.
        01  WS-MENU-CHOICE           PIC 9 VALUE ZERO.
        01  WS-CONTINUE              PIC X VALUE 'Y'.
-       
+
+      *    Batch-mode fields. When the program is invoked with one or
+      *    more command-line arguments (e.g. from a scheduler), it
+      *    runs the requested batch command instead of the
+      *    interactive menu - see RUN-BATCH-MODE.
+       01  WS-ARG-COUNT             PIC 99.
+       01  WS-BATCH-COMMAND         PIC X(20).
+       01  WS-BATCH-PARM            PIC X(40).
+       01  WS-CL-STATUS             PIC XX.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM DISPLAY-MENU UNTIL WS-CONTINUE = 'N'
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT > 0
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM DISPLAY-MENU UNTIL WS-CONTINUE = 'N'
+           END-IF
            STOP RUN.
-           
+
+      *****************************************************************
+      * RUN-BATCH-MODE - unattended entry point for scheduler/batch   *
+      * invocation. Recognized commands:                              *
+      *   STMTALL                - generate a statement for every     *
+      *                            card on file                       *
+      *   VALIDATE <list-file>   - validate every card number in the  *
+      *                            given file, one per line, and      *
+      *                            write CCVALID.TXT                  *
+      *   INTERALL                - calculate interest and minimum-   *
+      *                            payment payoff projection for      *
+      *                            every card on file and write       *
+      *                            CCINTRPT.TXT                       *
+      *****************************************************************
+       RUN-BATCH-MODE.
+           ACCEPT WS-BATCH-COMMAND FROM ARGUMENT-VALUE
+
+           EVALUATE FUNCTION UPPER-CASE(WS-BATCH-COMMAND)
+               WHEN "STMTALL"
+                   PERFORM BATCH-GENERATE-ALL-STATEMENTS
+               WHEN "VALIDATE"
+                   PERFORM BATCH-VALIDATE-CARD-LIST
+               WHEN "INTERALL"
+                   PERFORM BATCH-CALCULATE-ALL-INTEREST
+               WHEN OTHER
+                   DISPLAY "Unknown batch command: " WS-BATCH-COMMAND
+                   DISPLAY "Valid commands are STMTALL, INTERALL and "
+                       "VALIDATE <card-list-file>"
+           END-EVALUATE.
+
+       BATCH-GENERATE-ALL-STATEMENTS.
+           OPEN INPUT CARD-FILE
+           MOVE 'N' TO WS-EOF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CARD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE CR-CARD-NUMBER TO WS-CARD-NUMBER
+                       MOVE CR-CARDHOLDER-NAME TO WS-CARDHOLDER-NAME
+                       MOVE CR-BALANCE TO WS-BALANCE
+                       MOVE CR-CREDIT-LIMIT TO WS-CREDIT-LIMIT
+                       MOVE CR-APR TO WS-APR
+                       PERFORM WRITE-STATEMENT-FILE
+               END-READ
+           END-PERFORM
+
+           CLOSE CARD-FILE
+           DISPLAY "Batch statement generation complete.".
+
+      *****************************************************************
+      * BATCH-VALIDATE-CARD-LIST requires a second command-line       *
+      * argument naming the card-list file. Both a missing argument   *
+      * and a file that cannot be opened are reported with a clean    *
+      * diagnostic, the same as an unrecognized batch command, rather *
+      * than letting the OPEN abort the run unit.                     *
+      *****************************************************************
+       BATCH-VALIDATE-CARD-LIST.
+           IF WS-ARG-COUNT < 2
+               DISPLAY "VALIDATE requires a card-list file argument"
+               DISPLAY "Usage: VALIDATE <card-list-file>"
+           ELSE
+               ACCEPT WS-BATCH-PARM FROM ARGUMENT-VALUE
+               OPEN INPUT CARD-LIST-FILE
+               IF WS-CL-STATUS NOT = "00"
+                   DISPLAY "Unable to open card-list file: "
+                       WS-BATCH-PARM
+                   DISPLAY "File status: " WS-CL-STATUS
+               ELSE
+                   PERFORM RUN-CARD-LIST-VALIDATION
+               END-IF
+           END-IF.
+
+       RUN-CARD-LIST-VALIDATION.
+           OPEN OUTPUT VALIDATION-REPORT-FILE
+
+           MOVE SPACES TO VALIDATION-REPORT-LINE
+           STRING "CREDIT CARD NUMBER VALIDATION"
+               DELIMITED BY SIZE INTO VALIDATION-REPORT-LINE
+           WRITE VALIDATION-REPORT-LINE
+
+           MOVE ALL "=" TO VALIDATION-REPORT-LINE
+           WRITE VALIDATION-REPORT-LINE
+
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CARD-LIST-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE CARD-LIST-RECORD TO WS-CARD-NUMBER
+                       PERFORM LUHN-ALGORITHM
+                       PERFORM WRITE-VALIDATION-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CARD-LIST-FILE
+           CLOSE VALIDATION-REPORT-FILE
+           DISPLAY "Batch validation complete. See CCVALID.TXT.".
+
+       WRITE-VALIDATION-LINE.
+           MOVE SPACES TO VALIDATION-REPORT-LINE
+           IF WS-CARD-VALID = 'Y'
+               STRING WS-CARD-NUMBER "  VALID"
+                   DELIMITED BY SIZE INTO VALIDATION-REPORT-LINE
+           ELSE
+               STRING WS-CARD-NUMBER "  INVALID"
+                   DELIMITED BY SIZE INTO VALIDATION-REPORT-LINE
+           END-IF
+           WRITE VALIDATION-REPORT-LINE.
+
+      *****************************************************************
+      * BATCH-CALCULATE-ALL-INTEREST - the unattended equivalent of   *
+      * CALCULATE-INTEREST/PAYOFF-PROJECTION: runs the same interest  *
+      * and minimum-payment payoff math against every card on file    *
+      * and writes CCINTRPT.TXT, so collections can get this report   *
+      * overnight without anyone at the menu. Runs under operator/    *
+      * scheduler authority over the whole card file, the same as     *
+      * BATCH-GENERATE-ALL-STATEMENTS, so it does not PERFORM         *
+      * AUTHENTICATE-CARDHOLDER per card. Projects payoff at the      *
+      * minimum payment only - a fixed user payment has no meaning    *
+      * with nobody present to enter one.                             *
+      *****************************************************************
+       BATCH-CALCULATE-ALL-INTEREST.
+           OPEN INPUT CARD-FILE
+           OPEN OUTPUT INTEREST-REPORT-FILE
+           MOVE 'N' TO WS-EOF
+
+           MOVE SPACES TO INTEREST-REPORT-LINE
+           STRING "INTEREST AND MINIMUM-PAYMENT PAYOFF PROJECTION"
+               DELIMITED BY SIZE INTO INTEREST-REPORT-LINE
+           WRITE INTEREST-REPORT-LINE
+
+           MOVE ALL "=" TO INTEREST-REPORT-LINE
+           WRITE INTEREST-REPORT-LINE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CARD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE CR-CARD-NUMBER TO WS-CARD-NUMBER
+                       MOVE CR-BALANCE TO WS-BALANCE
+                       MOVE CR-CREDIT-LIMIT TO WS-CREDIT-LIMIT
+                       MOVE CR-APR TO WS-APR
+                       PERFORM WRITE-INTEREST-REPORT-LINES
+               END-READ
+           END-PERFORM
+
+           CLOSE CARD-FILE
+           CLOSE INTEREST-REPORT-FILE
+           DISPLAY "Batch interest calculation complete. See "
+               "CCINTRPT.TXT.".
+
+       WRITE-INTEREST-REPORT-LINES.
+           COMPUTE WS-MONTHLY-RATE = WS-APR / 100 / 12
+           COMPUTE WS-INTEREST-CHARGE = WS-BALANCE * WS-MONTHLY-RATE
+           COMPUTE WS-NEW-BALANCE = WS-BALANCE + WS-INTEREST-CHARGE
+
+           COMPUTE WS-MIN-PAYMENT ROUNDED =
+               WS-BALANCE * WS-MIN-PAYMENT-PCT
+           IF WS-MIN-PAYMENT < WS-MIN-PAYMENT-FLOOR
+               MOVE WS-MIN-PAYMENT-FLOOR TO WS-MIN-PAYMENT
+           END-IF
+           IF WS-MIN-PAYMENT > WS-BALANCE
+               MOVE WS-BALANCE TO WS-MIN-PAYMENT
+           END-IF
+
+           MOVE WS-MIN-PAYMENT TO WS-PROJ-PAYMENT
+           PERFORM PROJECT-PAYOFF-MONTHS
+           MOVE WS-PROJ-MONTHS TO WS-PAYOFF-MONTHS-MIN
+
+           MOVE WS-BALANCE TO WS-DISPLAY-BALANCE
+           MOVE WS-INTEREST-CHARGE TO WS-DISPLAY-INTEREST
+           MOVE WS-MIN-PAYMENT TO WS-DISPLAY-PAYMENT
+
+           MOVE SPACES TO INTEREST-REPORT-LINE
+           STRING "Card: " WS-CARD-NUMBER(1:4) "-****-****-"
+               WS-CARD-NUMBER(13:4)
+               " Balance: $" WS-DISPLAY-BALANCE
+               " Interest: $" WS-DISPLAY-INTEREST
+               DELIMITED BY SIZE INTO INTEREST-REPORT-LINE
+           WRITE INTEREST-REPORT-LINE
+
+           MOVE SPACES TO INTEREST-REPORT-LINE
+           STRING "  Minimum Payment: $" WS-DISPLAY-PAYMENT
+               DELIMITED BY SIZE INTO INTEREST-REPORT-LINE
+           WRITE INTEREST-REPORT-LINE
+
+           MOVE SPACES TO INTEREST-REPORT-LINE
+           IF WS-PAYOFF-TOO-LONG = 'Y'
+               STRING "  Months to Payoff: OVER 50 YEARS"
+                   DELIMITED BY SIZE INTO INTEREST-REPORT-LINE
+           ELSE
+               STRING "  Months to Payoff: " WS-PAYOFF-MONTHS-MIN
+                   DELIMITED BY SIZE INTO INTEREST-REPORT-LINE
+           END-IF
+           WRITE INTEREST-REPORT-LINE.
+
        DISPLAY-MENU.
            DISPLAY " "
            DISPLAY "CREDIT CARD MANAGEMENT SYSTEM"
@@ -78,11 +348,12 @@
            DISPLAY "2. Calculate Interest"
            DISPLAY "3. Generate Statement"
            DISPLAY "4. Display All Cards"
-           DISPLAY "5. Exit"
+           DISPLAY "5. Minimum Payment and Payoff Projection"
+           DISPLAY "6. Exit"
            DISPLAY " "
            DISPLAY "Enter your choice: " WITH NO ADVANCING
            ACCEPT WS-MENU-CHOICE
-           
+
            EVALUATE WS-MENU-CHOICE
                WHEN 1
                    PERFORM VALIDATE-CARD-NUMBER
@@ -93,6 +364,8 @@
                WHEN 4
                    PERFORM DISPLAY-ALL-CARDS
                WHEN 5
+                   PERFORM PAYOFF-PROJECTION
+               WHEN 6
                    MOVE 'N' TO WS-CONTINUE
                WHEN OTHER
                    DISPLAY "Invalid choice. Please try again."
@@ -102,11 +375,21 @@
            DISPLAY " "
            DISPLAY "Enter credit card number: " WITH NO ADVANCING
            ACCEPT WS-CARD-NUMBER
-           
+
            PERFORM LUHN-ALGORITHM
-           
+
            IF WS-CARD-VALID = 'Y'
                DISPLAY "Card number is VALID"
+               PERFORM READ-CARD-DATA
+               IF WS-EOF = 'N'
+                   PERFORM AUTHENTICATE-CARDHOLDER
+                   IF WS-PIN-VALID = 'Y'
+                       DISPLAY "Cardholder: " WS-CARDHOLDER-NAME
+                   ELSE
+                       DISPLAY "PIN authentication failed - "
+                           "account details withheld"
+                   END-IF
+               END-IF
            ELSE
                DISPLAY "Card number is INVALID"
            END-IF.
@@ -116,7 +399,8 @@
            MOVE ZERO TO WS-SUM
            MOVE ZERO TO WS-DIGIT-COUNT
            
-           PERFORM VARYING WS-POSITION FROM 16 BY -1 UNTIL WS-POSITION < 1
+           PERFORM VARYING WS-POSITION FROM 16 BY -1
+                   UNTIL WS-POSITION < 1
                IF WS-CARD-NUMBER(WS-POSITION:1) IS NUMERIC
                    ADD 1 TO WS-DIGIT-COUNT
                    MOVE WS-CARD-NUMBER(WS-POSITION:1) TO WS-DIGIT
@@ -144,40 +428,159 @@
            ACCEPT WS-CARD-NUMBER
            
            PERFORM READ-CARD-DATA
-           
+
            IF WS-EOF = 'N'
-               COMPUTE WS-MONTHLY-RATE = WS-APR / 100 / 12
-               COMPUTE WS-INTEREST-CHARGE = 
-                   WS-BALANCE * WS-MONTHLY-RATE
-               COMPUTE WS-NEW-BALANCE = 
-                   WS-BALANCE + WS-INTEREST-CHARGE
-                   
-               MOVE WS-BALANCE TO WS-DISPLAY-BALANCE
-               MOVE WS-INTEREST-CHARGE TO WS-DISPLAY-INTEREST
-               MOVE WS-NEW-BALANCE TO WS-DISPLAY-BALANCE
-               MOVE WS-APR TO WS-DISPLAY-APR
-               
-               DISPLAY " "
-               DISPLAY "Current Balance: $" WS-DISPLAY-BALANCE
-               DISPLAY "APR: " WS-DISPLAY-APR "%"
-               DISPLAY "Interest Charge: $" WS-DISPLAY-INTEREST
-               DISPLAY "New Balance: $" WS-DISPLAY-BALANCE
+               PERFORM AUTHENTICATE-CARDHOLDER
+               IF WS-PIN-VALID = 'Y'
+                   COMPUTE WS-MONTHLY-RATE = WS-APR / 100 / 12
+                   COMPUTE WS-INTEREST-CHARGE =
+                       WS-BALANCE * WS-MONTHLY-RATE
+                   COMPUTE WS-NEW-BALANCE =
+                       WS-BALANCE + WS-INTEREST-CHARGE
+
+                   MOVE WS-BALANCE TO WS-DISPLAY-BALANCE
+                   MOVE WS-INTEREST-CHARGE TO WS-DISPLAY-INTEREST
+                   MOVE WS-NEW-BALANCE TO WS-DISPLAY-BALANCE
+                   MOVE WS-APR TO WS-DISPLAY-APR
+
+                   DISPLAY " "
+                   DISPLAY "Current Balance: $" WS-DISPLAY-BALANCE
+                   DISPLAY "APR: " WS-DISPLAY-APR "%"
+                   DISPLAY "Interest Charge: $" WS-DISPLAY-INTEREST
+                   DISPLAY "New Balance: $" WS-DISPLAY-BALANCE
+               ELSE
+                   DISPLAY "PIN authentication failed - "
+                       "account details withheld"
+               END-IF
            ELSE
                DISPLAY "Card not found in database"
            END-IF.
-           
+
+       PAYOFF-PROJECTION.
+           DISPLAY " "
+           DISPLAY "Enter card number: " WITH NO ADVANCING
+           ACCEPT WS-CARD-NUMBER
+
+           PERFORM READ-CARD-DATA
+
+           IF WS-EOF = 'N'
+               PERFORM AUTHENTICATE-CARDHOLDER
+               IF WS-PIN-VALID = 'Y'
+                   COMPUTE WS-MONTHLY-RATE = WS-APR / 100 / 12
+
+                   COMPUTE WS-MIN-PAYMENT ROUNDED =
+                       WS-BALANCE * WS-MIN-PAYMENT-PCT
+                   IF WS-MIN-PAYMENT < WS-MIN-PAYMENT-FLOOR
+                       MOVE WS-MIN-PAYMENT-FLOOR TO WS-MIN-PAYMENT
+                   END-IF
+                   IF WS-MIN-PAYMENT > WS-BALANCE
+                       MOVE WS-BALANCE TO WS-MIN-PAYMENT
+                   END-IF
+
+                   DISPLAY " "
+                   MOVE WS-BALANCE TO WS-DISPLAY-BALANCE
+                   DISPLAY "Current Balance: $" WS-DISPLAY-BALANCE
+                   MOVE WS-MIN-PAYMENT TO WS-DISPLAY-PAYMENT
+                   DISPLAY "Minimum Payment Due: $" WS-DISPLAY-PAYMENT
+
+                   MOVE WS-MIN-PAYMENT TO WS-PROJ-PAYMENT
+                   PERFORM PROJECT-PAYOFF-MONTHS
+                   MOVE WS-PROJ-MONTHS TO WS-PAYOFF-MONTHS-MIN
+
+                   IF WS-PAYOFF-TOO-LONG = 'Y'
+                       DISPLAY "At the minimum payment, this balance "
+                           "will not pay off within 50 years"
+                   ELSE
+                       DISPLAY "Months to Payoff at Minimum Payment: "
+                           WS-PAYOFF-MONTHS-MIN
+                   END-IF
+
+                   DISPLAY " "
+                   DISPLAY "Enter a fixed monthly payment to project "
+                       "against (0 to skip): " WITH NO ADVANCING
+                   ACCEPT WS-USER-PAYMENT
+
+                   IF WS-USER-PAYMENT > ZERO
+                       MOVE WS-USER-PAYMENT TO WS-PROJ-PAYMENT
+                       PERFORM PROJECT-PAYOFF-MONTHS
+                       MOVE WS-PROJ-MONTHS TO WS-PAYOFF-MONTHS-USR
+
+                       IF WS-PAYOFF-TOO-LONG = 'Y'
+                           DISPLAY "At that payment, this balance will "
+                               "not pay off within 50 years"
+                       ELSE
+                           MOVE WS-USER-PAYMENT TO WS-DISPLAY-PAYMENT
+                           DISPLAY "Months to Payoff at $"
+                               WS-DISPLAY-PAYMENT ": "
+                               WS-PAYOFF-MONTHS-USR
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY "PIN authentication failed - "
+                       "account details withheld"
+               END-IF
+           ELSE
+               DISPLAY "Card not found in database"
+           END-IF.
+
+       PROJECT-PAYOFF-MONTHS.
+           MOVE WS-BALANCE TO WS-PROJ-BALANCE
+           MOVE ZERO TO WS-PROJ-MONTHS
+           MOVE 'N' TO WS-PAYOFF-TOO-LONG
+
+           IF WS-PROJ-PAYMENT <= (WS-PROJ-BALANCE * WS-MONTHLY-RATE)
+               MOVE 'Y' TO WS-PAYOFF-TOO-LONG
+           ELSE
+               PERFORM UNTIL WS-PROJ-BALANCE <= ZERO
+                       OR WS-PAYOFF-TOO-LONG = 'Y'
+                   COMPUTE WS-PROJ-BALANCE ROUNDED =
+                       WS-PROJ-BALANCE +
+                       (WS-PROJ-BALANCE * WS-MONTHLY-RATE) -
+                       WS-PROJ-PAYMENT
+                   ADD 1 TO WS-PROJ-MONTHS
+                   IF WS-PROJ-MONTHS > 600
+                       MOVE 'Y' TO WS-PAYOFF-TOO-LONG
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        GENERATE-STATEMENT.
            DISPLAY " "
            DISPLAY "Enter card number: " WITH NO ADVANCING
            ACCEPT WS-CARD-NUMBER
            
            PERFORM READ-CARD-DATA
-           
+
            IF WS-EOF = 'N'
-               OPEN OUTPUT STATEMENT-FILE
-               
-               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
-               
+               PERFORM AUTHENTICATE-CARDHOLDER
+               IF WS-PIN-VALID = 'Y'
+                   PERFORM WRITE-STATEMENT-FILE
+               ELSE
+                   DISPLAY "PIN authentication failed - "
+                       "statement not generated"
+               END-IF
+           ELSE
+               DISPLAY "Card not found in database"
+           END-IF.
+
+       WRITE-STATEMENT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+      *    Statement file names carry a masked card identifier, the
+      *    same first4/last4 masking already used for on-screen and
+      *    on-paper display elsewhere in this program, rather than the
+      *    full PAN - directory listings and backups should not leak
+      *    it any more than a printed statement would.
+           MOVE SPACES TO WS-STATEMENT-CARD-ID
+           STRING WS-CARD-NUMBER(1:4) "XXXXXXXX" WS-CARD-NUMBER(13:4)
+               DELIMITED BY SIZE INTO WS-STATEMENT-CARD-ID
+
+           MOVE SPACES TO WS-STATEMENT-FILENAME
+           STRING "STMT_" WS-STATEMENT-CARD-ID "_" WS-YEAR WS-MONTH
+               ".TXT" DELIMITED BY SIZE INTO WS-STATEMENT-FILENAME
+
+           OPEN OUTPUT STATEMENT-FILE
+
                MOVE SPACES TO STATEMENT-LINE
                STRING "CREDIT CARD STATEMENT" 
                    DELIMITED BY SIZE INTO STATEMENT-LINE
@@ -240,14 +643,12 @@
                    DELIMITED BY SIZE INTO STATEMENT-LINE
                WRITE STATEMENT-LINE
                
-               CLOSE STATEMENT-FILE
-               DISPLAY "Statement generated successfully!"
-           ELSE
-               DISPLAY "Card not found in database"
-           END-IF.
-           
+           CLOSE STATEMENT-FILE
+           DISPLAY "Statement generated successfully: "
+               WS-STATEMENT-FILENAME.
+
        READ-CARD-DATA.
-           MOVE 'Y' TO WS-EOF
+           MOVE 'N' TO WS-EOF
            OPEN INPUT CARD-FILE
            
            PERFORM UNTIL WS-EOF = 'Y'
@@ -262,14 +663,50 @@
                            MOVE CR-BALANCE TO WS-BALANCE
                            MOVE CR-CREDIT-LIMIT TO WS-CREDIT-LIMIT
                            MOVE CR-APR TO WS-APR
+                           MOVE CR-PIN-HASH TO WS-STORED-PIN-HASH
                            MOVE 'N' TO WS-EOF
                            EXIT PERFORM
                        END-IF
                END-READ
            END-PERFORM
-           
+
            CLOSE CARD-FILE.
-           
+
+      *****************************************************************
+      * AUTHENTICATE-CARDHOLDER prompts for the PIN and checks it     *
+      * against WS-STORED-PIN-HASH (set by READ-CARD-DATA). Callers   *
+      * must PERFORM READ-CARD-DATA first and must not show any       *
+      * account data unless WS-PIN-VALID comes back 'Y'.              *
+      *****************************************************************
+       AUTHENTICATE-CARDHOLDER.
+           MOVE 'N' TO WS-PIN-VALID
+           DISPLAY "Enter PIN: " WITH NO ADVANCING
+           ACCEPT WS-PIN
+
+           PERFORM COMPUTE-PIN-HASH
+
+           IF WS-PIN-HASH = WS-STORED-PIN-HASH
+               MOVE 'Y' TO WS-PIN-VALID
+           END-IF.
+
+      *****************************************************************
+      * COMPUTE-PIN-HASH mixes the entered PIN with the card's own    *
+      * salt AND the compiled-in WS-PIN-SYSTEM-KEY, then squares the   *
+      * result before reducing it back to four digits. Squaring is    *
+      * not invertible (many inputs share a square), and the key is   *
+      * not present anywhere in CARDDATA.DAT, so an attacker with     *
+      * only the data file and this source can no longer solve        *
+      * directly for the PIN the way a plain salted linear formula    *
+      * would allow.                                                  *
+      *****************************************************************
+       COMPUTE-PIN-HASH.
+           MOVE WS-CARD-NUMBER(13:4) TO WS-CARD-SALT
+           COMPUTE WS-PIN-MIX =
+               (WS-PIN + WS-CARD-SALT + WS-PIN-SYSTEM-KEY) *
+               (WS-PIN + WS-CARD-SALT + WS-PIN-SYSTEM-KEY)
+           COMPUTE WS-PIN-HASH =
+               FUNCTION MOD(WS-PIN-MIX * (WS-CARD-SALT + 1), 10000).
+
        DISPLAY-ALL-CARDS.
            DISPLAY " "
            DISPLAY "ALL CREDIT CARDS IN SYSTEM"
