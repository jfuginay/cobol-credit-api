@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARDPOST.
+       AUTHOR. CREDIT-CARD-SYSTEM.
+       DATE-WRITTEN. 2026-08-08.
+
+      *****************************************************************
+      * Daily batch transaction poster                                *
+      * Reads TRANDATA.DAT (card number / amount / debit-or-credit    *
+      * entries), scores each one through FRAUDSCOR, applies it to   *
+      * CR-BALANCE in CARDDATA.DAT unless fraud scoring denies it,    *
+      * checks the result against CR-CREDIT-LIMIT, and rewrites the   *
+      * card record in place. Produces POSTRPT.TXT with one line per  *
+      * transaction posted, skipped, or flagged over limit, and       *
+      * FRAUDEXC.TXT with one entry per transaction FRAUDSCOR denied   *
+      * or challenged, for manual review.                             *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-FILE ASSIGN TO "CARDDATA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANDATA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POST-REPORT-FILE ASSIGN TO "POSTRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "FRAUDEXC.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-FILE.
+       01  CARD-RECORD.
+           05  CR-CARD-NUMBER       PIC X(16).
+           05  CR-CARDHOLDER-NAME   PIC X(30).
+           05  CR-BALANCE           PIC 9(7)V99.
+           05  CR-CREDIT-LIMIT      PIC 9(7)V99.
+           05  CR-APR               PIC 99V99.
+           05  CR-PIN-HASH          PIC 9(4).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TR-CARD-NUMBER       PIC X(16).
+           05  TR-TRANS-TYPE        PIC X(01).
+           05  TR-AMOUNT            PIC 9(7)V99.
+           05  TR-ATM-ID            PIC X(10).
+           05  TR-GEO-CODE          PIC X(20).
+           05  TR-TRANS-DATE        PIC X(08).
+           05  TR-TRANS-TIME        PIC X(08).
+
+       FD  POST-REPORT-FILE.
+       01  POST-REPORT-LINE         PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-EOF             PIC X VALUE 'N'.
+       01  WS-CARD-EOF              PIC X VALUE 'N'.
+       01  WS-CARD-FOUND            PIC X VALUE 'N'.
+       01  WS-TYPE-VALID            PIC X VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-READ        PIC 9(5) VALUE ZERO.
+           05  WS-TRANS-POSTED      PIC 9(5) VALUE ZERO.
+           05  WS-TRANS-REJECTED    PIC 9(5) VALUE ZERO.
+           05  WS-TRANS-OVER-LIMIT  PIC 9(5) VALUE ZERO.
+           05  WS-TRANS-DENIED      PIC 9(5) VALUE ZERO.
+           05  WS-TRANS-CHALLENGED  PIC 9(5) VALUE ZERO.
+           05  WS-TRANS-BAD-TYPE    PIC 9(5) VALUE ZERO.
+
+       01  WS-WORK-FIELDS.
+           05  WS-OLD-BALANCE       PIC 9(7)V99.
+           05  WS-NEW-BALANCE       PIC 9(7)V99.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISPLAY-OLD-BAL   PIC Z,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-NEW-BAL   PIC Z,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-AMOUNT    PIC Z,ZZZ,ZZ9.99.
+
+      *    CALL interface to FRAUDSCOR, scored before a transaction
+      *    is applied to CR-BALANCE.
+       01  WS-FRAUD-INPUT.
+           05  WS-FI-CARD-NUMBER    PIC X(16).
+           05  WS-FI-AMOUNT         PIC 9(7)V99.
+           05  WS-FI-ATM-ID         PIC X(10).
+           05  WS-FI-GEO-CODE       PIC X(20).
+           05  WS-FI-TRANS-DATE     PIC X(08).
+           05  WS-FI-TRANS-TIME     PIC X(08).
+
+       01  WS-FRAUD-OUTPUT.
+           05  WS-FO-SCORE          PIC 999.
+           05  WS-FO-DECISION       PIC X(10).
+           05  WS-FO-REASON-COUNT   PIC 9.
+           05  WS-FO-REASONS        OCCURS 5 TIMES PIC X(50).
+
+       01  WS-REASON-INDEX          PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-POSTING
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-READ
+                       PERFORM POST-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM FINALIZE-POSTING
+           STOP RUN.
+
+       INITIALIZE-POSTING.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT POST-REPORT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "CARD TRANSACTION POSTING REPORT"
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           MOVE ALL "=" TO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           MOVE SPACES TO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING "FRAUD REVIEW EXCEPTIONS"
+               DELIMITED BY SIZE INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+
+           MOVE ALL "=" TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+
+           MOVE SPACES TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+
+       POST-ONE-TRANSACTION.
+           MOVE 'N' TO WS-CARD-FOUND
+           OPEN I-O CARD-FILE
+           MOVE 'N' TO WS-CARD-EOF
+
+           PERFORM UNTIL WS-CARD-EOF = 'Y'
+               READ CARD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CARD-EOF
+                   NOT AT END
+                       IF CR-CARD-NUMBER = TR-CARD-NUMBER
+                           MOVE 'Y' TO WS-CARD-FOUND
+                           PERFORM SCORE-TRANSACTION
+                           EVALUATE WS-FO-DECISION
+                               WHEN "DENY"
+                                   ADD 1 TO WS-TRANS-DENIED
+                                   PERFORM WRITE-EXCEPTION-LINE
+                               WHEN "CHALLENGE"
+                                   ADD 1 TO WS-TRANS-CHALLENGED
+                                   PERFORM WRITE-EXCEPTION-LINE
+                                   PERFORM APPLY-TRANSACTION
+                                   IF WS-TYPE-VALID = 'Y'
+                                       REWRITE CARD-RECORD
+                                   END-IF
+                               WHEN OTHER
+                                   PERFORM APPLY-TRANSACTION
+                                   IF WS-TYPE-VALID = 'Y'
+                                       REWRITE CARD-RECORD
+                                   END-IF
+                           END-EVALUATE
+                           MOVE 'Y' TO WS-CARD-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CARD-FILE
+
+           IF WS-CARD-FOUND = 'N'
+               ADD 1 TO WS-TRANS-REJECTED
+               PERFORM WRITE-REJECTED-LINE
+           END-IF.
+
+       SCORE-TRANSACTION.
+           MOVE TR-CARD-NUMBER TO WS-FI-CARD-NUMBER
+           MOVE TR-AMOUNT TO WS-FI-AMOUNT
+           MOVE TR-ATM-ID TO WS-FI-ATM-ID
+           MOVE TR-GEO-CODE TO WS-FI-GEO-CODE
+           MOVE TR-TRANS-DATE TO WS-FI-TRANS-DATE
+           MOVE TR-TRANS-TIME TO WS-FI-TRANS-TIME
+           CALL "FRAUDSCOR" USING WS-FRAUD-INPUT WS-FRAUD-OUTPUT.
+
+       APPLY-TRANSACTION.
+           MOVE CR-BALANCE TO WS-OLD-BALANCE
+           MOVE 'Y' TO WS-TYPE-VALID
+
+           EVALUATE TR-TRANS-TYPE
+               WHEN 'D'
+                   COMPUTE WS-NEW-BALANCE = CR-BALANCE + TR-AMOUNT
+               WHEN 'C'
+                   IF TR-AMOUNT > CR-BALANCE
+                       MOVE ZERO TO WS-NEW-BALANCE
+                   ELSE
+                       COMPUTE WS-NEW-BALANCE = CR-BALANCE - TR-AMOUNT
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO WS-TYPE-VALID
+           END-EVALUATE
+
+           IF WS-TYPE-VALID = 'Y'
+               MOVE WS-NEW-BALANCE TO CR-BALANCE
+               ADD 1 TO WS-TRANS-POSTED
+
+               IF CR-BALANCE > CR-CREDIT-LIMIT
+                   ADD 1 TO WS-TRANS-OVER-LIMIT
+               END-IF
+
+               PERFORM WRITE-POSTED-LINE
+           ELSE
+               ADD 1 TO WS-TRANS-BAD-TYPE
+               PERFORM WRITE-BAD-TYPE-LINE
+           END-IF.
+
+       WRITE-POSTED-LINE.
+           MOVE WS-OLD-BALANCE TO WS-DISPLAY-OLD-BAL
+           MOVE WS-NEW-BALANCE TO WS-DISPLAY-NEW-BAL
+           MOVE TR-AMOUNT TO WS-DISPLAY-AMOUNT
+
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "Card: " TR-CARD-NUMBER(1:4) "-****-****-"
+               TR-CARD-NUMBER(13:4)
+               " Type: " TR-TRANS-TYPE
+               " Amount: $" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "  Old Balance: $" WS-DISPLAY-OLD-BAL
+               " New Balance: $" WS-DISPLAY-NEW-BAL
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           IF CR-BALANCE > CR-CREDIT-LIMIT
+               MOVE SPACES TO POST-REPORT-LINE
+               STRING "  *** OVER CREDIT LIMIT ***"
+                   DELIMITED BY SIZE INTO POST-REPORT-LINE
+               WRITE POST-REPORT-LINE
+           END-IF.
+
+       WRITE-REJECTED-LINE.
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "Card: " TR-CARD-NUMBER(1:4) "-****-****-"
+               TR-CARD-NUMBER(13:4)
+               " *** NOT FOUND - TRANSACTION SKIPPED ***"
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE.
+
+       WRITE-BAD-TYPE-LINE.
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "Card: " TR-CARD-NUMBER(1:4) "-****-****-"
+               TR-CARD-NUMBER(13:4)
+               " Type: " TR-TRANS-TYPE
+               " *** INVALID TRANSACTION TYPE - SKIPPED ***"
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE TR-AMOUNT TO WS-DISPLAY-AMOUNT
+
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING "Card: " TR-CARD-NUMBER(1:4) "-****-****-"
+               TR-CARD-NUMBER(13:4)
+               " Amount: $" WS-DISPLAY-AMOUNT
+               " Decision: " WS-FO-DECISION
+               DELIMITED BY SIZE INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING "  Fraud Score: " WS-FO-SCORE
+               DELIMITED BY SIZE INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+
+           PERFORM VARYING WS-REASON-INDEX FROM 1 BY 1
+               UNTIL WS-REASON-INDEX > WS-FO-REASON-COUNT
+               MOVE SPACES TO EXCEPTION-LINE
+               STRING "  Reason: " WS-FO-REASONS(WS-REASON-INDEX)
+                   DELIMITED BY SIZE INTO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-PERFORM
+
+           MOVE SPACES TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+
+       FINALIZE-POSTING.
+           MOVE SPACES TO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "Transactions Read: " WS-TRANS-READ
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "Transactions Posted: " WS-TRANS-POSTED
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "Transactions Rejected: " WS-TRANS-REJECTED
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "Transactions Denied by Fraud Scoring: "
+               WS-TRANS-DENIED
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "Transactions Challenged by Fraud Scoring: "
+               WS-TRANS-CHALLENGED
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "Over Limit After Posting: " WS-TRANS-OVER-LIMIT
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           MOVE SPACES TO POST-REPORT-LINE
+           STRING "Transactions Skipped - Invalid Type: "
+               WS-TRANS-BAD-TYPE
+               DELIMITED BY SIZE INTO POST-REPORT-LINE
+           WRITE POST-REPORT-LINE
+
+           CLOSE TRANSACTION-FILE
+           CLOSE POST-REPORT-FILE
+           CLOSE EXCEPTION-FILE
+
+           DISPLAY "Posting complete. " WS-TRANS-POSTED
+               " of " WS-TRANS-READ " transactions posted."
+           DISPLAY WS-TRANS-DENIED " denied and " WS-TRANS-CHALLENGED
+               " challenged by fraud scoring - see FRAUDEXC.TXT."
+           DISPLAY WS-TRANS-BAD-TYPE
+               " skipped for an invalid transaction type."
+           DISPLAY "See POSTRPT.TXT for details.".
