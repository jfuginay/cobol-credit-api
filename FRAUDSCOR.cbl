@@ -14,17 +14,37 @@
            SELECT FRAUD-PATTERNS ASSIGN TO "FRAUDPAT.DAT"
                ORGANIZATION IS INDEXED
                ACCESS IS RANDOM
-               RECORD KEY IS FP-PATTERN-ID.
-               
+               RECORD KEY IS FP-PATTERN-ID
+               FILE STATUS IS WS-FP-STATUS.
+
+           SELECT OPTIONAL TRANSACTION-HISTORY
+               ASSIGN TO "TRANHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TH-STATUS.
+
+           SELECT OPTIONAL FRAUD-LOG
+               ASSIGN TO "FRAUDLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FRAUD-PATTERNS.
        01  FRAUD-PATTERN-RECORD.
            05  FP-PATTERN-ID        PIC X(10).
            05  FP-DESCRIPTION       PIC X(50).
-           05  FP-WEIGHT           PIC 999.
-           05  FP-THRESHOLD        PIC 999.
-           
+           05  FP-WEIGHT           PIC 9(4).
+           05  FP-THRESHOLD        PIC 9(4).
+
+       FD  TRANSACTION-HISTORY.
+       01  TH-HISTORY-RECORD.
+           05  TH-CARD-NUMBER      PIC X(16).
+           05  TH-TRANS-DATE       PIC X(8).
+           05  TH-TRANS-TIME       PIC X(8).
+
+       FD  FRAUD-LOG.
+       01  FRAUD-LOG-LINE          PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-TRANSACTION-DATA.
            05  WS-CARD-NUMBER      PIC X(16).
@@ -49,13 +69,59 @@
        01  WS-DECISION           PIC X(10).
        01  WS-REASON-COUNT       PIC 9 VALUE ZERO.
        01  WS-REASONS            OCCURS 5 TIMES PIC X(50).
-       
+
+       01  WS-TRANS-HOUR         PIC 99.
+       01  WS-TRANS-MIN          PIC 99.
+       01  WS-TRANS-SEC          PIC 99.
+       01  WS-TRANS-DATE         PIC X(8).
+
+       01  WS-FP-STATUS          PIC XX.
+       01  WS-FP-OPEN            PIC X VALUE 'N'.
+
+       01  WS-TH-STATUS          PIC XX.
+       01  WS-TH-OPEN            PIC X VALUE 'N'.
+       01  WS-TH-EOF             PIC X VALUE 'N'.
+
+       01  WS-FL-STATUS          PIC XX.
+
+      *    Working fields for WRITE-FRAUD-AUDIT-LOG.
+       01  WS-LOG-DISPLAY-AMOUNT  PIC ZZZZZZ9.99.
+       01  WS-LOG-INDEX           PIC 9.
+
+      *    Transaction-velocity working fields. WS-VELOCITY-WINDOW-SEC
+      *    is how far back (in seconds) TRANHIST.DAT is searched for
+      *    other transactions on the same card; WS-VELOCITY-COUNT is
+      *    how many were found there.
+       01  WS-VELOCITY-WINDOW-SEC  PIC 9(5) VALUE 600.
+       01  WS-VELOCITY-COUNT       PIC 999 VALUE ZERO.
+       01  WS-TRANS-SECONDS        PIC 9(6).
+       01  WS-HIST-SECONDS         PIC 9(6).
+       01  WS-HIST-HH               PIC 99.
+       01  WS-HIST-MM               PIC 99.
+       01  WS-HIST-SS               PIC 99.
+
+      *    Working fields for looking up a scoring pattern in
+      *    FRAUDPAT.DAT. Each CHECK-xxx-RISK paragraph moves a
+      *    pattern ID and its hardcoded fallback values in here and
+      *    PERFORMs GET-FRAUD-PATTERN, so the weight/threshold used
+      *    for scoring can be tuned by maintaining FRAUDPAT.DAT
+      *    without a recompile, while still working sensibly if the
+      *    pattern (or the file) is missing.
+       01  WS-PATTERN-LOOKUP.
+           05  WS-LOOKUP-PATTERN-ID     PIC X(10).
+           05  WS-LOOKUP-DEFAULT-WT     PIC 9(4).
+           05  WS-LOOKUP-DEFAULT-THR    PIC 9(4).
+           05  WS-LOOKUP-WEIGHT         PIC 9(4).
+           05  WS-LOOKUP-THRESHOLD      PIC 9(4).
+
        LINKAGE SECTION.
        01  LS-INPUT-PARAMS.
            05  LS-CARD-NUMBER      PIC X(16).
            05  LS-AMOUNT           PIC 9(7)V99.
            05  LS-ATM-ID           PIC X(10).
            05  LS-GEO-CODE         PIC X(20).
+           05  LS-TRANS-DATE       PIC X(08).
+           05  LS-TRANS-TIME       PIC X(08).
            
        01  LS-OUTPUT-RESULTS.
            05  LS-FRAUD-SCORE      PIC 999.
@@ -66,6 +132,10 @@
        PROCEDURE DIVISION USING LS-INPUT-PARAMS LS-OUTPUT-RESULTS.
        
        MAIN-PROCESS.
+           INITIALIZE WS-FRAUD-SCORE WS-RISK-FACTORS
+           MOVE ZERO TO WS-REASON-COUNT
+           MOVE SPACES TO WS-REASONS(1) WS-REASONS(2) WS-REASONS(3)
+               WS-REASONS(4) WS-REASONS(5)
            PERFORM INITIALIZE-DATA
            PERFORM CHECK-AMOUNT-RISK
            PERFORM CHECK-VELOCITY-RISK
@@ -74,56 +144,201 @@
            PERFORM CALCULATE-TOTAL-SCORE
            PERFORM DETERMINE-DECISION
            PERFORM PREPARE-OUTPUT
+           PERFORM WRITE-FRAUD-AUDIT-LOG
+           IF WS-FP-OPEN = 'Y'
+               CLOSE FRAUD-PATTERNS
+           END-IF
            GOBACK.
-           
+
+      *****************************************************************
+      * The velocity window in CHECK-VELOCITY-RISK is measured against
+      * the transaction's own date/time (LS-TRANS-DATE/LS-TRANS-TIME,
+      * passed in by the caller from the transaction record), not the
+      * wall-clock time this program happens to run at - a batch
+      * poster scores a whole day's transactions within a few seconds
+      * of each other, so the call-time clock would make every
+      * transaction in a run look like it happened at once.
+      *****************************************************************
        INITIALIZE-DATA.
            MOVE LS-CARD-NUMBER TO WS-CARD-NUMBER
            MOVE LS-AMOUNT TO WS-AMOUNT
            MOVE LS-ATM-ID TO WS-ATM-ID
            MOVE LS-GEO-CODE TO WS-GEO-CODE
-           ACCEPT WS-TRANS-TIME FROM TIME.
-           
+           MOVE LS-TRANS-TIME TO WS-TRANS-TIME
+           MOVE WS-TRANS-TIME(1:2) TO WS-TRANS-HOUR
+           MOVE WS-TRANS-TIME(3:2) TO WS-TRANS-MIN
+           MOVE WS-TRANS-TIME(5:2) TO WS-TRANS-SEC
+           COMPUTE WS-TRANS-SECONDS =
+               WS-TRANS-HOUR * 3600 + WS-TRANS-MIN * 60 + WS-TRANS-SEC
+           MOVE LS-TRANS-DATE TO WS-TRANS-DATE
+
+           MOVE 'N' TO WS-FP-OPEN
+           OPEN INPUT FRAUD-PATTERNS
+           IF WS-FP-STATUS = "00"
+               MOVE 'Y' TO WS-FP-OPEN
+           END-IF.
+
+      *****************************************************************
+      * GET-FRAUD-PATTERN looks up WS-LOOKUP-PATTERN-ID in            *
+      * FRAUDPAT.DAT and returns its weight/threshold. If the         *
+      * pattern file could not be opened, or has no record for this   *
+      * pattern ID, the caller's default weight/threshold are used    *
+      * instead so scoring still runs sensibly.                       *
+      *****************************************************************
+       GET-FRAUD-PATTERN.
+           MOVE WS-LOOKUP-DEFAULT-WT TO WS-LOOKUP-WEIGHT
+           MOVE WS-LOOKUP-DEFAULT-THR TO WS-LOOKUP-THRESHOLD
+
+           IF WS-FP-OPEN = 'Y'
+               MOVE WS-LOOKUP-PATTERN-ID TO FP-PATTERN-ID
+               READ FRAUD-PATTERNS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE FP-WEIGHT TO WS-LOOKUP-WEIGHT
+                       MOVE FP-THRESHOLD TO WS-LOOKUP-THRESHOLD
+               END-READ
+           END-IF.
+
        CHECK-AMOUNT-RISK.
-           IF WS-AMOUNT > 500.00
+           MOVE "AMTHIGH   " TO WS-LOOKUP-PATTERN-ID
+           MOVE 30 TO WS-LOOKUP-DEFAULT-WT
+           MOVE 500 TO WS-LOOKUP-DEFAULT-THR
+           PERFORM GET-FRAUD-PATTERN
+
+           IF WS-AMOUNT > WS-LOOKUP-THRESHOLD
                MOVE 'Y' TO WS-HIGH-AMOUNT
-               ADD 30 TO WS-AMOUNT-SCORE
+               ADD WS-LOOKUP-WEIGHT TO WS-AMOUNT-SCORE
                ADD 1 TO WS-REASON-COUNT
-               MOVE "High amount transaction" 
+               MOVE "High amount transaction"
                    TO WS-REASONS(WS-REASON-COUNT)
            END-IF
-           
-           IF WS-AMOUNT > 1000.00
-               ADD 40 TO WS-AMOUNT-SCORE
+
+           MOVE "AMTVHIGH  " TO WS-LOOKUP-PATTERN-ID
+           MOVE 40 TO WS-LOOKUP-DEFAULT-WT
+           MOVE 1000 TO WS-LOOKUP-DEFAULT-THR
+           PERFORM GET-FRAUD-PATTERN
+
+           IF WS-AMOUNT > WS-LOOKUP-THRESHOLD
+               ADD WS-LOOKUP-WEIGHT TO WS-AMOUNT-SCORE
                ADD 1 TO WS-REASON-COUNT
-               MOVE "Very high amount over $1000" 
+               MOVE "Very high amount over $1000"
                    TO WS-REASONS(WS-REASON-COUNT)
            END-IF.
-           
+
        CHECK-VELOCITY-RISK.
-      *    In production, would check against transaction history
-      *    For demo, simulate velocity check
-           IF WS-ATM-ID(1:3) = "ATM"
-               ADD 20 TO WS-VELOCITY-SCORE
+      *    Counts this card's transactions in TRANHIST.DAT within the
+      *    last WS-VELOCITY-WINDOW-SEC seconds, then logs the current
+      *    transaction there for future calls. FP-THRESHOLD is the
+      *    transaction count (including this one) that counts as
+      *    high velocity; FP-WEIGHT is the score added when it does.
+           MOVE "VELOCITY  " TO WS-LOOKUP-PATTERN-ID
+           MOVE 20 TO WS-LOOKUP-DEFAULT-WT
+           MOVE 3 TO WS-LOOKUP-DEFAULT-THR
+           PERFORM GET-FRAUD-PATTERN
+
+           PERFORM COUNT-RECENT-TRANSACTIONS
+           PERFORM LOG-TRANSACTION-HISTORY
+
+           IF WS-VELOCITY-COUNT + 1 >= WS-LOOKUP-THRESHOLD
+               MOVE 'Y' TO WS-VELOCITY-FLAG
+               ADD WS-LOOKUP-WEIGHT TO WS-VELOCITY-SCORE
+               ADD 1 TO WS-REASON-COUNT
+               MOVE "High transaction velocity"
+                   TO WS-REASONS(WS-REASON-COUNT)
            END-IF.
-           
+
+       COUNT-RECENT-TRANSACTIONS.
+           MOVE ZERO TO WS-VELOCITY-COUNT
+           MOVE 'N' TO WS-TH-OPEN
+           OPEN INPUT TRANSACTION-HISTORY
+           IF WS-TH-STATUS = "00" OR WS-TH-STATUS = "05"
+               MOVE 'Y' TO WS-TH-OPEN
+           END-IF
+
+           IF WS-TH-OPEN = 'Y'
+               MOVE 'N' TO WS-TH-EOF
+               PERFORM UNTIL WS-TH-EOF = 'Y'
+                   READ TRANSACTION-HISTORY
+                       AT END
+                           MOVE 'Y' TO WS-TH-EOF
+                       NOT AT END
+                           IF TH-CARD-NUMBER = WS-CARD-NUMBER
+                               PERFORM EVALUATE-HISTORY-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-HISTORY
+           END-IF.
+
+       EVALUATE-HISTORY-RECORD.
+      *    Same-day transactions only; a record from an earlier day
+      *    is outside any window this program uses and is ignored.
+           IF TH-TRANS-DATE = WS-TRANS-DATE
+               MOVE TH-TRANS-TIME(1:2) TO WS-HIST-HH
+               MOVE TH-TRANS-TIME(3:2) TO WS-HIST-MM
+               MOVE TH-TRANS-TIME(5:2) TO WS-HIST-SS
+               COMPUTE WS-HIST-SECONDS =
+                   WS-HIST-HH * 3600 + WS-HIST-MM * 60 + WS-HIST-SS
+               IF WS-TRANS-SECONDS >= WS-HIST-SECONDS AND
+                   WS-TRANS-SECONDS - WS-HIST-SECONDS
+                       <= WS-VELOCITY-WINDOW-SEC
+                   ADD 1 TO WS-VELOCITY-COUNT
+               END-IF
+           END-IF.
+
+      *    OPEN EXTEND on a not-yet-existing OPTIONAL file reports
+      *    status "05" (file created), not "00", even though the open
+      *    succeeded - the same case COUNT-RECENT-TRANSACTIONS already
+      *    allows for above. Only fall back to OPEN OUTPUT when EXTEND
+      *    genuinely failed, and skip the write if neither open comes
+      *    back good rather than writing to an unopened file.
+       LOG-TRANSACTION-HISTORY.
+           OPEN EXTEND TRANSACTION-HISTORY
+           IF WS-TH-STATUS NOT = "00" AND WS-TH-STATUS NOT = "05"
+               OPEN OUTPUT TRANSACTION-HISTORY
+           END-IF
+
+           IF WS-TH-STATUS = "00" OR WS-TH-STATUS = "05"
+               MOVE WS-CARD-NUMBER TO TH-CARD-NUMBER
+               MOVE WS-TRANS-DATE TO TH-TRANS-DATE
+               MOVE WS-TRANS-TIME TO TH-TRANS-TIME
+               WRITE TH-HISTORY-RECORD
+               CLOSE TRANSACTION-HISTORY
+           END-IF.
+
        CHECK-LOCATION-RISK.
       *    Check if location is unusual for this card
       *    For demo, check if GEO code indicates high-risk area
+           MOVE "GEORISK   " TO WS-LOOKUP-PATTERN-ID
+           MOVE 35 TO WS-LOOKUP-DEFAULT-WT
+           MOVE ZERO TO WS-LOOKUP-DEFAULT-THR
+           PERFORM GET-FRAUD-PATTERN
+
            IF WS-GEO-CODE(1:4) = "RISK"
                MOVE 'Y' TO WS-UNUSUAL-LOC
-               ADD 35 TO WS-LOCATION-SCORE
+               ADD WS-LOOKUP-WEIGHT TO WS-LOCATION-SCORE
                ADD 1 TO WS-REASON-COUNT
-               MOVE "Transaction in high-risk location" 
+               MOVE "Transaction in high-risk location"
                    TO WS-REASONS(WS-REASON-COUNT)
            END-IF.
-           
+
        CHECK-TIME-RISK.
-      *    Check if transaction at unusual hours
-           IF WS-TRANS-TIME(1:2) < "06" OR WS-TRANS-TIME(1:2) > "23"
+      *    Check if transaction at unusual hours. FP-THRESHOLD holds
+      *    the start-of-day hour below which a transaction is odd;
+      *    23 remains the upper bound (kept for symmetry with the
+      *    original check, though ACCEPT FROM TIME never returns an
+      *    hour past 23).
+           MOVE "TIMERISK  " TO WS-LOOKUP-PATTERN-ID
+           MOVE 15 TO WS-LOOKUP-DEFAULT-WT
+           MOVE 6 TO WS-LOOKUP-DEFAULT-THR
+           PERFORM GET-FRAUD-PATTERN
+
+           IF WS-TRANS-HOUR < WS-LOOKUP-THRESHOLD OR WS-TRANS-HOUR > 23
                MOVE 'Y' TO WS-ODD-HOURS
-               ADD 15 TO WS-TIME-SCORE
+               ADD WS-LOOKUP-WEIGHT TO WS-TIME-SCORE
                ADD 1 TO WS-REASON-COUNT
-               MOVE "Transaction during unusual hours" 
+               MOVE "Transaction during unusual hours"
                    TO WS-REASONS(WS-REASON-COUNT)
            END-IF.
            
@@ -153,6 +368,65 @@
            MOVE WS-REASON-COUNT TO LS-REASON-COUNT
            PERFORM VARYING WS-REASON-COUNT FROM 1 BY 1
                UNTIL WS-REASON-COUNT > LS-REASON-COUNT
-               MOVE WS-REASONS(WS-REASON-COUNT) 
+               MOVE WS-REASONS(WS-REASON-COUNT)
                    TO LS-REASONS(WS-REASON-COUNT)
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+
+      *****************************************************************
+      * WRITE-FRAUD-AUDIT-LOG appends one entry to FRAUDLOG.TXT for    *
+      * every scoring decision this program makes - card number,      *
+      * amount, ATM ID, geo code, score, decision and reasons - so     *
+      * fraud ops has a durable record of what was decided and why,    *
+      * independent of whatever the caller does with LS-OUTPUT-RESULTS.*
+      * Uses the LS- output fields (already finalized by PREPARE-      *
+      * OUTPUT) rather than the WS- working fields, since              *
+      * WS-REASON-COUNT is left pointing past the end of WS-REASONS    *
+      * by the PERFORM VARYING above.                                  *
+      *****************************************************************
+      *    OPEN EXTEND on a not-yet-existing OPTIONAL file reports
+      *    status "05" (file created), not "00", even though the open
+      *    succeeded - the same case COUNT-RECENT-TRANSACTIONS already
+      *    allows for. Only fall back to OPEN OUTPUT when EXTEND
+      *    genuinely failed, and skip the write if neither open comes
+      *    back good rather than writing to an unopened file.
+       WRITE-FRAUD-AUDIT-LOG.
+           OPEN EXTEND FRAUD-LOG
+           IF WS-FL-STATUS NOT = "00" AND WS-FL-STATUS NOT = "05"
+               OPEN OUTPUT FRAUD-LOG
+           END-IF
+
+           IF WS-FL-STATUS = "00" OR WS-FL-STATUS = "05"
+               MOVE LS-AMOUNT TO WS-LOG-DISPLAY-AMOUNT
+
+               MOVE SPACES TO FRAUD-LOG-LINE
+               STRING WS-TRANS-DATE " " WS-TRANS-TIME
+                   " Card: " LS-CARD-NUMBER
+                   " Amount: $" WS-LOG-DISPLAY-AMOUNT
+                   DELIMITED BY SIZE INTO FRAUD-LOG-LINE
+               WRITE FRAUD-LOG-LINE
+
+               MOVE SPACES TO FRAUD-LOG-LINE
+               STRING "  ATM: " LS-ATM-ID
+                   " Geo: " LS-GEO-CODE
+                   DELIMITED BY SIZE INTO FRAUD-LOG-LINE
+               WRITE FRAUD-LOG-LINE
+
+               MOVE SPACES TO FRAUD-LOG-LINE
+               STRING "  Score: " LS-FRAUD-SCORE
+                   " Decision: " LS-DECISION
+                   DELIMITED BY SIZE INTO FRAUD-LOG-LINE
+               WRITE FRAUD-LOG-LINE
+
+               PERFORM VARYING WS-LOG-INDEX FROM 1 BY 1
+                   UNTIL WS-LOG-INDEX > LS-REASON-COUNT
+                   MOVE SPACES TO FRAUD-LOG-LINE
+                   STRING "  Reason: " LS-REASONS(WS-LOG-INDEX)
+                       DELIMITED BY SIZE INTO FRAUD-LOG-LINE
+                   WRITE FRAUD-LOG-LINE
+               END-PERFORM
+
+               MOVE SPACES TO FRAUD-LOG-LINE
+               WRITE FRAUD-LOG-LINE
+
+               CLOSE FRAUD-LOG
+           END-IF.
\ No newline at end of file
